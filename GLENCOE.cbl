@@ -49,31 +49,148 @@
             SELECT CANDY-RECORD-FILE
                 ASSIGN TO 'PR3FA19.TXT'
                 ORGANIZATION IS LINE SEQUENTIAL.
+            SELECT VENDOR-MASTER-FILE
+                ASSIGN TO 'VENDMAST.TXT'
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-VM-STATUS.
             SELECT DETAILED-CANDY-REPORT
                 ASSIGN TO PRINTER 'GLENCOE-DCR.TXT'.
+            SELECT CANDY-EXCEPTION-REPORT
+                ASSIGN TO PRINTER 'GLENCOE-EXC.TXT'.
+            SELECT CANDY-CSV-EXTRACT
+                ASSIGN TO 'GLENCOE-CSV.TXT'
+                ORGANIZATION IS LINE SEQUENTIAL.
+            SELECT REORDER-REPORT
+                ASSIGN TO PRINTER 'GLENCOE-REORDER.TXT'.
+            SELECT EXEC-SUMMARY-REPORT
+                ASSIGN TO PRINTER 'GLENCOE-EXECSUM.TXT'.
+            SELECT RESTART-CHECKPOINT-FILE
+                ASSIGN TO 'GLENCOE-CKPT.TXT'
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-CKPT-STATUS.
+            SELECT TREND-HISTORY-FILE
+                ASSIGN TO 'GLENCOE-HIST.TXT'
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-HIST-STATUS.
+            SELECT TREND-COMPARISON-REPORT
+                ASSIGN TO PRINTER 'GLENCOE-TREND.TXT'.
+            SELECT REORDER-CANDIDATE-FILE
+                ASSIGN TO 'GLENCOE-RCAND.TXT'
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-RCAND-STATUS.
+            SELECT TRUNCATE-SOURCE-FILE
+                ASSIGN TO DYNAMIC WS-TRUNC-SOURCE-NAME
+                ORGANIZATION IS LINE SEQUENTIAL.
+            SELECT TRUNCATE-TARGET-FILE
+                ASSIGN TO DYNAMIC WS-TRUNC-TARGET-NAME
+                ORGANIZATION IS LINE SEQUENTIAL.
 
         DATA DIVISION.
         FILE SECTION.
 
         FD    CANDY-RECORD-FILE
-            RECORD CONTAINS 143 CHARACTERS.
+            RECORD CONTAINS 37 TO 550 CHARACTERS.
 
         01  CANDY-RECORD.
             05  WAREHOUSE-ID          PIC X(4).
             05  VENDOR-ID             PIC X(1).
             05  CANDY-ID              PIC X(3).
-            05  CANDY-ARRAY OCCURS 5 TIMES.
+            05  CANDY-COUNT           PIC 99.
+            05  CANDY-ARRAY OCCURS 1 TO 20 TIMES
+                    DEPENDING ON CANDY-COUNT.
                 10  CANDY-NAME        PIC X(15).
                 10  BOX-SIZE          PIC A.
                 10  CANDY-TYPE        PIC AA.
                 10  CASES-IN-STOCK   PIC S9(4).
+                10  CASES-IN-STOCK-X  REDEFINES
+                    CASES-IN-STOCK    PIC X(4).
                 10  PURCHASE-PRICE    PIC S999V99.
+                10  PURCHASE-PRICE-X  REDEFINES
+                    PURCHASE-PRICE    PIC X(5).
+
+        FD    VENDOR-MASTER-FILE
+            RECORD CONTAINS 19 CHARACTERS.
+
+        01  VENDOR-MASTER-RECORD.
+            05  VM-VENDOR-ID          PIC X(1).
+            05  VM-VENDOR-NAME        PIC X(18).
 
         FD   DETAILED-CANDY-REPORT
             RECORD CONTAINS 65 CHARACTERS.
         
         01  REPORT-RECORD             PIC X(80).
 
+        FD   CANDY-EXCEPTION-REPORT
+            RECORD CONTAINS 80 CHARACTERS.
+
+        01  EXCEPTION-REPORT-RECORD   PIC X(80).
+
+        FD   CANDY-CSV-EXTRACT
+            RECORD CONTAINS 80 CHARACTERS.
+
+        01  CSV-EXTRACT-RECORD        PIC X(80).
+
+        FD   REORDER-REPORT
+            RECORD CONTAINS 65 CHARACTERS.
+
+        01  REORDER-REPORT-RECORD     PIC X(80).
+
+        FD   EXEC-SUMMARY-REPORT
+            RECORD CONTAINS 65 CHARACTERS.
+
+        01  EXEC-SUMMARY-REPORT-RECORD  PIC X(80).
+
+        FD   RESTART-CHECKPOINT-FILE
+            RECORD CONTAINS 78 CHARACTERS.
+
+        01  CHECKPOINT-RECORD.
+            05  CKPT-WAREHOUSE-ID        PIC X(4).
+            05  CKPT-VENDOR-ID           PIC X(1).
+            05  CKPT-CANDY-ID            PIC X(3).
+            05  CKPT-TOTAL-WAREHOUSE     PIC 99999999V99.
+            05  CKPT-GRAND-TOTAL         PIC 999999999V99.
+            05  CKPT-DCR-LINES           PIC 9(7).
+            05  CKPT-EXC-LINES           PIC 9(7).
+            05  CKPT-CSV-LINES           PIC 9(7).
+            05  CKPT-REORDER-LINES       PIC 9(7).
+            05  CKPT-EXECSUM-LINES       PIC 9(7).
+            05  CKPT-TREND-LINES         PIC 9(7).
+            05  CKPT-RCAND-LINES         PIC 9(7).
+
+        FD   TREND-HISTORY-FILE
+            RECORD CONTAINS 38 CHARACTERS.
+
+        01  HISTORY-RECORD.
+            05  HIST-RUN-DATE            PIC 9(8).
+            05  HIST-LEVEL               PIC X(1).
+            05  HIST-KEY                 PIC X(18).
+            05  HIST-TOTAL               PIC 9(9)V99.
+
+        FD   TREND-COMPARISON-REPORT
+            RECORD CONTAINS 65 CHARACTERS.
+
+        01  TREND-REPORT-RECORD       PIC X(80).
+
+        FD   REORDER-CANDIDATE-FILE
+            RECORD CONTAINS 27 CHARACTERS.
+
+        01  REORDER-CANDIDATE-RECORD.
+            05  RCR-VENDOR-ID            PIC X(1).
+            05  RCR-WAREHOUSE-ID         PIC X(4).
+            05  RCR-CANDY-ID             PIC X(3).
+            05  RCR-CANDY-NAME           PIC X(15).
+            05  RCR-CASES-IN-STOCK       PIC 9(4).
+
+        FD   TRUNCATE-SOURCE-FILE
+            RECORD CONTAINS 80 CHARACTERS.
+
+        01  TRUNCATE-SOURCE-RECORD    PIC X(80).
+
+        FD   TRUNCATE-TARGET-FILE
+            RECORD CONTAINS 80 CHARACTERS.
+
+        01  TRUNCATE-TARGET-RECORD    PIC X(80).
+
         WORKING-STORAGE SECTION.
 
         01  FLAGS-N-SWITCHES.
@@ -81,19 +198,111 @@
             05  FIRST-RECORD            PIC X(3)      VALUE 'YES'.
             05  EOF-FLAG                PIC X         VALUE ' '.
                 88  NO-MORE-DATA                      VALUE 'N'.
-        
+            05  VENDOR-EOF-FLAG          PIC X         VALUE ' '.
+                88  NO-MORE-VENDORS                   VALUE 'N'.
+            05  WS-VM-STATUS             PIC XX.
+
         01  SUB  PIC 99   VALUE 1.
 
+        01  VENDOR-TABLE.
+            05  VT-ENTRY-COUNT           PIC 9(3)  VALUE 0.
+            05  VENDOR-TABLE-ENTRY OCCURS 1 TO 50 TIMES
+                    DEPENDING ON VT-ENTRY-COUNT
+                    INDEXED BY VT-IDX.
+                10  VT-VENDOR-ID         PIC X(1).
+                10  VT-VENDOR-NAME       PIC X(18).
+
         01  TEMPORARY-FIELDS.
 
             05  TOTAL-PRICE-TMP        PIC 999999V99.
             05  TOTAL-CANDY-TMP        PIC 9999999V99.
             05  TOTAL-VENDOR-TMP       PIC 9999999V99.
             05  TOTAL-WAREHOUSE-TMP    PIC 99999999V99.
-            05  GRAND-TOTAL-TMP        PIC 999999999V99.
+            05  GRAND-TOTAL-TMP        PIC 999999999V99 VALUE ZEROS.
             05  VENDOR-NAME-TMP        PIC X(18).
             05  CANDY-NAME-TMP         PIC X(13).
 
+        01  REORDER-CONTROLS.
+            05  WS-REORDER-THRESHOLD   PIC S9(4)  VALUE +10.
+            05  WS-RCAND-STATUS        PIC XX.
+            05  WS-RCAND-EOF-FLAG      PIC X      VALUE ' '.
+                88  NO-MORE-RCAND                 VALUE 'N'.
+            05  WS-RC-OUTER-IDX        PIC 9(3).
+            05  WS-RC-INNER-IDX        PIC 9(3).
+
+        01  CHECKPOINT-CONTROLS.
+            05  WS-CKPT-STATUS           PIC XX.
+            05  WS-RESTART-ACTIVE        PIC X(3)  VALUE 'NO'.
+                88  RESTART-IS-ACTIVE              VALUE 'YES'.
+            05  WS-SKIPPING-TO-RESTART   PIC X(3)  VALUE 'NO'.
+                88  SKIPPING-TO-RESTART            VALUE 'YES'.
+            05  WS-SEEN-RESTART-WAREHOUSE PIC X(3) VALUE 'NO'.
+                88  SEEN-RESTART-WAREHOUSE        VALUE 'YES'.
+            05  WS-RESTART-WAREHOUSE-ID  PIC X(4).
+            05  WS-RESTART-DCR-LINES     PIC 9(7).
+            05  WS-RESTART-EXC-LINES     PIC 9(7).
+            05  WS-RESTART-CSV-LINES     PIC 9(7).
+            05  WS-RESTART-REORDER-LINES PIC 9(7).
+            05  WS-RESTART-EXECSUM-LINES PIC 9(7).
+            05  WS-RESTART-TREND-LINES   PIC 9(7).
+            05  WS-RESTART-RCAND-LINES   PIC 9(7).
+
+        01  REPORT-LINE-COUNTERS.
+      *    track physical lines written, not WRITE statements --
+      *    ADVANCING n LINES puts (n-1) blank lines ahead of the
+      *    record, and a PRINTER file's first WRITE with no
+      *    ADVANCING clause gets an implicit leading blank line.
+            05  WS-DCR-LINES             PIC 9(7)  VALUE 0.
+            05  WS-EXC-LINES             PIC 9(7)  VALUE 0.
+            05  WS-CSV-LINES             PIC 9(7)  VALUE 0.
+            05  WS-REORDER-LINES         PIC 9(7)  VALUE 0.
+            05  WS-EXECSUM-LINES         PIC 9(7)  VALUE 0.
+            05  WS-TREND-LINES           PIC 9(7)  VALUE 0.
+            05  WS-RCAND-LINES           PIC 9(7)  VALUE 0.
+
+        01  TRUNCATE-CONTROLS.
+            05  WS-TRUNC-SOURCE-NAME     PIC X(40).
+            05  WS-TRUNC-TARGET-NAME     PIC X(40).
+            05  WS-TRUNC-KEEP-LINES      PIC 9(7).
+            05  WS-TRUNC-LINE-NUM        PIC 9(7).
+            05  WS-TRUNC-EOF             PIC X     VALUE 'N'.
+                88  TRUNC-EOF                      VALUE 'Y'.
+            05  WS-TRUNC-RC              PIC S9(9) COMP-5.
+
+        01  TREND-CONTROLS.
+            05  WS-HIST-STATUS           PIC XX.
+            05  WS-HIST-EOF-FLAG         PIC X         VALUE ' '.
+                88  NO-MORE-HISTORY                  VALUE 'N'.
+            05  WS-TREND-LEVEL           PIC X(1).
+            05  WS-TREND-KEY             PIC X(18).
+            05  WS-TREND-LABEL           PIC X(12).
+            05  WS-TREND-CURRENT-TOTAL   PIC 9(9)V99.
+            05  WS-TREND-PRIOR-TOTAL     PIC 9(9)V99.
+            05  WS-TREND-FOUND           PIC X(3)  VALUE 'NO'.
+                88  TREND-PRIOR-FOUND              VALUE 'YES'.
+
+        01  PRIOR-TOTALS-TABLE.
+            05  PT-ENTRY-COUNT           PIC 9(3)  VALUE 0.
+            05  PRIOR-TOTAL-ENTRY OCCURS 1 TO 200 TIMES
+                    DEPENDING ON PT-ENTRY-COUNT
+                    INDEXED BY PT-IDX.
+                10  PT-LEVEL             PIC X(1).
+                10  PT-KEY               PIC X(18).
+                10  PT-TOTAL             PIC 9(9)V99.
+
+        01  REORDER-CANDIDATE-TABLE.
+            05  RC-ENTRY-COUNT           PIC 9(3)  VALUE 0.
+            05  REORDER-CANDIDATE-ENTRY OCCURS 1 TO 200 TIMES
+                    DEPENDING ON RC-ENTRY-COUNT
+                    INDEXED BY RC-IDX.
+                10  RC-VENDOR-ID         PIC X(1).
+                10  RC-WAREHOUSE-ID      PIC X(4).
+                10  RC-CANDY-ID          PIC X(3).
+                10  RC-CANDY-NAME        PIC X(15).
+                10  RC-CASES-IN-STOCK    PIC 9(4).
+                10  RC-EMITTED           PIC X     VALUE 'N'.
+                    88  RC-IS-EMITTED              VALUE 'Y'.
+
         01  DETAIL-FIELDS.
             
             05  DF-WAREHOUSE-ID       PIC X(4).
@@ -108,9 +317,9 @@
 
         01  TOTAL-FIELDS.
 
-            05  TF-TOTAL-CANDY        PIC 9999999V99.
-            05  TF-TOTAL-VENDOR       PIC 9999999V99.
-            05  TF-TOTAL-WAREHOUSE    PIC 99999999V99.
+            05  TF-TOTAL-CANDY        PIC 9999999V99   VALUE ZEROS.
+            05  TF-TOTAL-VENDOR       PIC 9999999V99   VALUE ZEROS.
+            05  TF-TOTAL-WAREHOUSE    PIC 99999999V99  VALUE ZEROS.
 
 
         01  REPORT-FIELDS.
@@ -216,7 +425,117 @@
             05                   PIC X(12)  VALUE 'GRAND TOTAL:'.
             05  FILLER           PIC X(20)  VALUE SPACES.             
             05  GTL-TOTAL-COST   PIC $$$,$$$,$$$.99.
-        
+
+        01  EXCEPTION-HEADING-LINE.
+
+            05  FILLER            PIC X(9)   VALUE 'WAREHOUSE'.
+            05  FILLER            PIC X(3)   VALUE SPACES.
+            05  FILLER            PIC X(6)   VALUE 'VENDOR'.
+            05  FILLER            PIC X(3)   VALUE SPACES.
+            05  FILLER            PIC X(9)   VALUE 'CANDY ID'.
+            05  FILLER            PIC X(3)   VALUE SPACES.
+            05  FILLER            PIC X(15)  VALUE 'FIELD'.
+            05  FILLER            PIC X(3)   VALUE SPACES.
+            05  FILLER            PIC X(15)  VALUE 'BAD VALUE'.
+
+        01  EXCEPTION-DETAIL-LINE.
+
+            05  EL-WAREHOUSE-ID   PIC X(9).
+            05  FILLER            PIC X(3)   VALUE SPACES.
+            05  EL-VENDOR-ID      PIC X(6).
+            05  FILLER            PIC X(3)   VALUE SPACES.
+            05  EL-CANDY-ID       PIC X(9).
+            05  FILLER            PIC X(3)   VALUE SPACES.
+            05  EL-FIELD-NAME     PIC X(15).
+            05  FILLER            PIC X(3)   VALUE SPACES.
+            05  EL-BAD-VALUE      PIC X(15).
+
+        01  CSV-HEADING-LINE.
+
+            05  FILLER            PIC X(40)  VALUE
+                'WAREHOUSE|VENDOR|CANDY ID|CANDY NAME|BOX'.
+            05  FILLER            PIC X(37)  VALUE
+                ' SIZE|CANDY TYPE|CASES|PRICE|EXT COST'.
+
+        01  CSV-DETAIL-LINE.
+
+            05  CSV-WAREHOUSE-ID     PIC X(4).
+            05  FILLER               PIC X      VALUE '|'.
+            05  CSV-VENDOR-ID        PIC X(1).
+            05  FILLER               PIC X      VALUE '|'.
+            05  CSV-CANDY-ID         PIC X(3).
+            05  FILLER               PIC X      VALUE '|'.
+            05  CSV-CANDY-NAME       PIC X(15).
+            05  FILLER               PIC X      VALUE '|'.
+            05  CSV-BOX-SIZE         PIC X(1).
+            05  FILLER               PIC X      VALUE '|'.
+            05  CSV-CANDY-TYPE       PIC X(2).
+            05  FILLER               PIC X      VALUE '|'.
+            05  CSV-CASES-IN-STOCK   PIC ----9.
+            05  FILLER               PIC X      VALUE '|'.
+            05  CSV-PURCHASE-PRICE   PIC ---9.99.
+            05  FILLER               PIC X      VALUE '|'.
+            05  CSV-EXTENDED-COST    PIC ------9.99.
+
+        01  REORDER-HEADING-ONE.
+
+            05  FILLER            PIC X(31)  VALUE SPACES.
+            05  FILLER            PIC X(21)  VALUE
+                'CANDY REORDER REPORT'.
+
+        01  REORDER-VENDOR-HEADER-LINE.
+
+            05  FILLER            PIC X(5)   VALUE SPACES.
+            05  FILLER            PIC X(8)   VALUE 'VENDOR: '.
+            05  RVH-VENDOR-NAME   PIC X(18).
+
+        01  REORDER-DETAIL-LINE.
+
+            05  FILLER            PIC X(10)  VALUE SPACES.
+            05  RL-WAREHOUSE-ID   PIC X(4).
+            05  FILLER            PIC X(4)   VALUE SPACES.
+            05  RL-CANDY-ID       PIC X(3).
+            05  FILLER            PIC X(4)   VALUE SPACES.
+            05  RL-CANDY-NAME     PIC X(15).
+            05  FILLER            PIC X(4)   VALUE SPACES.
+            05  RL-CASES-IN-STOCK PIC Z999.
+            05  FILLER            PIC X(6)   VALUE SPACES.
+            05                    PIC X(9)   VALUE 'REORDER!'.
+
+        01  EXEC-SUMMARY-HEADING-ONE.
+
+            05  FILLER            PIC X(20)  VALUE SPACES.
+            05  FILLER            PIC X(31)  VALUE
+                'GLENCOE CANDY EXECUTIVE SUMMARY'.
+            05  FILLER            PIC X(4)   VALUE SPACES.
+            05  ESH-MONTH         PIC 99/.
+            05  ESH-DAY           PIC 99/.
+            05  ESH-YEAR          PIC 9999.
+
+        01  TREND-HEADING-ONE.
+
+            05  FILLER            PIC X(22)  VALUE SPACES.
+            05  FILLER            PIC X(31)  VALUE
+                'CANDY INVENTORY TREND REPORT'.
+
+        01  TREND-COLUMN-HEADING.
+
+            05  FILLER            PIC X(17)  VALUE SPACES.
+            05  FILLER            PIC X(18)  VALUE 'KEY'.
+            05  FILLER            PIC X(14)  VALUE 'THIS RUN'.
+            05  FILLER            PIC X(14)  VALUE 'PRIOR RUN'.
+            05  FILLER            PIC X(6)   VALUE 'TREND'.
+
+        01  TREND-DETAIL-LINE.
+
+            05  TDL-LABEL           PIC X(12).
+            05  FILLER              PIC X(3)   VALUE SPACES.
+            05  TDL-KEY             PIC X(18).
+            05  TDL-CURRENT-TOTAL   PIC $$,$$$,$$$.99.
+            05  FILLER              PIC X(2)   VALUE SPACES.
+            05  TDL-PRIOR-TOTAL     PIC $$,$$$,$$$.99.
+            05  FILLER              PIC X(2)   VALUE SPACES.
+            05  TDL-TREND           PIC X(6).
 
 
         PROCEDURE DIVISION.
@@ -233,16 +552,279 @@
         150-HOUSEKEEPING-ROUTINE.
 
            OPEN INPUT CANDY-RECORD-FILE
-               OUTPUT DETAILED-CANDY-REPORT
-           ACCEPT WS-DATE FROM DATE YYYYMMDD 
+           PERFORM 170-CHECK-RESTART-POINT
+
+           IF RESTART-IS-ACTIVE
+              PERFORM 175-TRUNCATE-REPORT-FILES
+              OPEN EXTEND DETAILED-CANDY-REPORT
+                  EXTEND CANDY-EXCEPTION-REPORT
+                  EXTEND CANDY-CSV-EXTRACT
+                  EXTEND REORDER-REPORT
+                  EXTEND EXEC-SUMMARY-REPORT
+                  EXTEND TREND-COMPARISON-REPORT
+           ELSE
+              OPEN OUTPUT DETAILED-CANDY-REPORT
+                  OUTPUT CANDY-EXCEPTION-REPORT
+                  OUTPUT CANDY-CSV-EXTRACT
+                  OUTPUT REORDER-REPORT
+                  OUTPUT EXEC-SUMMARY-REPORT
+                  OUTPUT TREND-COMPARISON-REPORT
+           END-IF
+
+           ACCEPT WS-DATE FROM DATE YYYYMMDD
            MOVE WS-DATE(1:4) TO H1-YEAR
            MOVE WS-DATE(5:2) TO H1-MONTH
            MOVE WS-DATE(7:2) TO H1-DAY
 
-           
+           IF NOT RESTART-IS-ACTIVE
+              MOVE EXCEPTION-HEADING-LINE TO EXCEPTION-REPORT-RECORD
+              WRITE EXCEPTION-REPORT-RECORD
+              ADD 2 TO WS-EXC-LINES
+
+              MOVE CSV-HEADING-LINE TO CSV-EXTRACT-RECORD
+              WRITE CSV-EXTRACT-RECORD
+              ADD 1 TO WS-CSV-LINES
+
+              WRITE REORDER-REPORT-RECORD FROM REORDER-HEADING-ONE
+                  AFTER ADVANCING PAGE
+              ADD 1 TO WS-REORDER-LINES
+
+              MOVE RUN-MONTH TO ESH-MONTH
+              MOVE RUN-DAY TO ESH-DAY
+              MOVE RUN-YEAR TO ESH-YEAR
+              WRITE EXEC-SUMMARY-REPORT-RECORD
+                  FROM EXEC-SUMMARY-HEADING-ONE
+                  AFTER ADVANCING PAGE
+              ADD 1 TO WS-EXECSUM-LINES
+
+              WRITE TREND-REPORT-RECORD FROM TREND-HEADING-ONE
+                  AFTER ADVANCING PAGE
+              ADD 1 TO WS-TREND-LINES
+              MOVE TREND-COLUMN-HEADING TO TREND-REPORT-RECORD
+              WRITE TREND-REPORT-RECORD
+                  AFTER ADVANCING 2 LINES
+              ADD 2 TO WS-TREND-LINES
+           END-IF
+
+           PERFORM 160-LOAD-VENDOR-TABLE
+           PERFORM 165-LOAD-PRIOR-TOTALS
+           PERFORM 168-LOAD-REORDER-CANDIDATES
            PERFORM 200-HEADER-ROUTINE
            .
 
+        160-LOAD-VENDOR-TABLE.
+
+           OPEN INPUT VENDOR-MASTER-FILE
+           IF WS-VM-STATUS = '00'
+              PERFORM UNTIL NO-MORE-VENDORS
+                 READ VENDOR-MASTER-FILE
+                    AT END
+                       MOVE 'N' TO VENDOR-EOF-FLAG
+                    NOT AT END
+                       IF VT-ENTRY-COUNT < 50
+                          ADD 1 TO VT-ENTRY-COUNT
+                          MOVE VM-VENDOR-ID
+                             TO VT-VENDOR-ID (VT-ENTRY-COUNT)
+                          MOVE VM-VENDOR-NAME
+                             TO VT-VENDOR-NAME (VT-ENTRY-COUNT)
+                       END-IF
+                 END-READ
+              END-PERFORM
+              CLOSE VENDOR-MASTER-FILE
+           END-IF
+           .
+
+        165-LOAD-PRIOR-TOTALS.
+
+           OPEN INPUT TREND-HISTORY-FILE
+           IF WS-HIST-STATUS = '00'
+              PERFORM UNTIL NO-MORE-HISTORY
+                 READ TREND-HISTORY-FILE
+                    AT END
+                       MOVE 'N' TO WS-HIST-EOF-FLAG
+                    NOT AT END
+                       PERFORM 166-UPSERT-PRIOR-TOTAL
+                 END-READ
+              END-PERFORM
+              CLOSE TREND-HISTORY-FILE
+              OPEN EXTEND TREND-HISTORY-FILE
+           ELSE
+              OPEN OUTPUT TREND-HISTORY-FILE
+           END-IF
+           .
+
+        166-UPSERT-PRIOR-TOTAL.
+
+           IF PT-ENTRY-COUNT = 0
+              PERFORM 167-ADD-PRIOR-TOTAL
+           ELSE
+              SET PT-IDX TO 1
+              SEARCH PRIOR-TOTAL-ENTRY
+                 AT END
+                    PERFORM 167-ADD-PRIOR-TOTAL
+                 WHEN PT-LEVEL (PT-IDX) = HIST-LEVEL
+                      AND PT-KEY (PT-IDX) = HIST-KEY
+                    MOVE HIST-TOTAL TO PT-TOTAL (PT-IDX)
+              END-SEARCH
+           END-IF
+           .
+
+        167-ADD-PRIOR-TOTAL.
+
+           IF PT-ENTRY-COUNT < 200
+              ADD 1 TO PT-ENTRY-COUNT
+              MOVE HIST-LEVEL TO PT-LEVEL (PT-ENTRY-COUNT)
+              MOVE HIST-KEY TO PT-KEY (PT-ENTRY-COUNT)
+              MOVE HIST-TOTAL TO PT-TOTAL (PT-ENTRY-COUNT)
+           END-IF
+           .
+
+        168-LOAD-REORDER-CANDIDATES.
+
+           IF RESTART-IS-ACTIVE
+              OPEN INPUT REORDER-CANDIDATE-FILE
+              IF WS-RCAND-STATUS = '00'
+                 PERFORM UNTIL NO-MORE-RCAND
+                    READ REORDER-CANDIDATE-FILE
+                       AT END
+                          MOVE 'N' TO WS-RCAND-EOF-FLAG
+                       NOT AT END
+                          PERFORM 169-ADD-REORDER-CANDIDATE
+                    END-READ
+                 END-PERFORM
+                 CLOSE REORDER-CANDIDATE-FILE
+                 OPEN EXTEND REORDER-CANDIDATE-FILE
+              ELSE
+                 OPEN OUTPUT REORDER-CANDIDATE-FILE
+              END-IF
+           ELSE
+              OPEN OUTPUT REORDER-CANDIDATE-FILE
+           END-IF
+           .
+
+        169-ADD-REORDER-CANDIDATE.
+
+           IF RC-ENTRY-COUNT < 200
+              ADD 1 TO RC-ENTRY-COUNT
+              MOVE RCR-VENDOR-ID TO RC-VENDOR-ID (RC-ENTRY-COUNT)
+              MOVE RCR-WAREHOUSE-ID TO RC-WAREHOUSE-ID (RC-ENTRY-COUNT)
+              MOVE RCR-CANDY-ID TO RC-CANDY-ID (RC-ENTRY-COUNT)
+              MOVE RCR-CANDY-NAME TO RC-CANDY-NAME (RC-ENTRY-COUNT)
+              MOVE RCR-CASES-IN-STOCK
+                 TO RC-CASES-IN-STOCK (RC-ENTRY-COUNT)
+              MOVE 'N' TO RC-EMITTED (RC-ENTRY-COUNT)
+           END-IF
+           .
+
+        170-CHECK-RESTART-POINT.
+
+           OPEN INPUT RESTART-CHECKPOINT-FILE
+
+           IF WS-CKPT-STATUS = '00'
+              READ RESTART-CHECKPOINT-FILE
+                 AT END
+                    MOVE 'NO' TO WS-RESTART-ACTIVE
+                 NOT AT END
+                    MOVE 'YES' TO WS-RESTART-ACTIVE
+                    MOVE 'YES' TO WS-SKIPPING-TO-RESTART
+                    MOVE CKPT-WAREHOUSE-ID
+                       TO WS-RESTART-WAREHOUSE-ID
+                    MOVE CKPT-GRAND-TOTAL TO GRAND-TOTAL-TMP
+                    MOVE CKPT-DCR-LINES TO WS-RESTART-DCR-LINES
+                    MOVE CKPT-EXC-LINES TO WS-RESTART-EXC-LINES
+                    MOVE CKPT-CSV-LINES TO WS-RESTART-CSV-LINES
+                    MOVE CKPT-REORDER-LINES TO WS-RESTART-REORDER-LINES
+                    MOVE CKPT-EXECSUM-LINES TO WS-RESTART-EXECSUM-LINES
+                    MOVE CKPT-TREND-LINES TO WS-RESTART-TREND-LINES
+                    MOVE CKPT-RCAND-LINES TO WS-RESTART-RCAND-LINES
+              END-READ
+              CLOSE RESTART-CHECKPOINT-FILE
+           ELSE
+              MOVE 'NO' TO WS-RESTART-ACTIVE
+           END-IF
+           .
+
+        175-TRUNCATE-REPORT-FILES.
+
+           MOVE 'GLENCOE-DCR.TXT' TO WS-TRUNC-SOURCE-NAME
+           MOVE 'GLENCOE-DCR.TMP' TO WS-TRUNC-TARGET-NAME
+           MOVE WS-RESTART-DCR-LINES TO WS-TRUNC-KEEP-LINES
+           PERFORM 176-TRUNCATE-ONE-REPORT-FILE
+
+           MOVE 'GLENCOE-EXC.TXT' TO WS-TRUNC-SOURCE-NAME
+           MOVE 'GLENCOE-EXC.TMP' TO WS-TRUNC-TARGET-NAME
+           MOVE WS-RESTART-EXC-LINES TO WS-TRUNC-KEEP-LINES
+           PERFORM 176-TRUNCATE-ONE-REPORT-FILE
+
+           MOVE 'GLENCOE-CSV.TXT' TO WS-TRUNC-SOURCE-NAME
+           MOVE 'GLENCOE-CSV.TMP' TO WS-TRUNC-TARGET-NAME
+           MOVE WS-RESTART-CSV-LINES TO WS-TRUNC-KEEP-LINES
+           PERFORM 176-TRUNCATE-ONE-REPORT-FILE
+
+           MOVE 'GLENCOE-REORDER.TXT' TO WS-TRUNC-SOURCE-NAME
+           MOVE 'GLENCOE-REORDER.TMP' TO WS-TRUNC-TARGET-NAME
+           MOVE WS-RESTART-REORDER-LINES TO WS-TRUNC-KEEP-LINES
+           PERFORM 176-TRUNCATE-ONE-REPORT-FILE
+
+           MOVE 'GLENCOE-EXECSUM.TXT' TO WS-TRUNC-SOURCE-NAME
+           MOVE 'GLENCOE-EXECSUM.TMP' TO WS-TRUNC-TARGET-NAME
+           MOVE WS-RESTART-EXECSUM-LINES TO WS-TRUNC-KEEP-LINES
+           PERFORM 176-TRUNCATE-ONE-REPORT-FILE
+
+           MOVE 'GLENCOE-TREND.TXT' TO WS-TRUNC-SOURCE-NAME
+           MOVE 'GLENCOE-TREND.TMP' TO WS-TRUNC-TARGET-NAME
+           MOVE WS-RESTART-TREND-LINES TO WS-TRUNC-KEEP-LINES
+           PERFORM 176-TRUNCATE-ONE-REPORT-FILE
+
+           MOVE 'GLENCOE-RCAND.TXT' TO WS-TRUNC-SOURCE-NAME
+           MOVE 'GLENCOE-RCAND.TMP' TO WS-TRUNC-TARGET-NAME
+           MOVE WS-RESTART-RCAND-LINES TO WS-TRUNC-KEEP-LINES
+           PERFORM 176-TRUNCATE-ONE-REPORT-FILE
+
+           MOVE WS-RESTART-DCR-LINES TO WS-DCR-LINES
+           MOVE WS-RESTART-EXC-LINES TO WS-EXC-LINES
+           MOVE WS-RESTART-CSV-LINES TO WS-CSV-LINES
+           MOVE WS-RESTART-REORDER-LINES TO WS-REORDER-LINES
+           MOVE WS-RESTART-EXECSUM-LINES TO WS-EXECSUM-LINES
+           MOVE WS-RESTART-TREND-LINES TO WS-TREND-LINES
+           MOVE WS-RESTART-RCAND-LINES TO WS-RCAND-LINES
+           .
+
+        176-TRUNCATE-ONE-REPORT-FILE.
+
+           MOVE 'N' TO WS-TRUNC-EOF
+           MOVE 0 TO WS-TRUNC-LINE-NUM
+
+           OPEN INPUT TRUNCATE-SOURCE-FILE
+           OPEN OUTPUT TRUNCATE-TARGET-FILE
+
+           PERFORM UNTIL TRUNC-EOF
+                 OR WS-TRUNC-LINE-NUM >= WS-TRUNC-KEEP-LINES
+              READ TRUNCATE-SOURCE-FILE
+                 AT END
+                    MOVE 'Y' TO WS-TRUNC-EOF
+                 NOT AT END
+                    ADD 1 TO WS-TRUNC-LINE-NUM
+                    MOVE TRUNCATE-SOURCE-RECORD
+                       TO TRUNCATE-TARGET-RECORD
+      *             strip embedded form feeds left by PRINTER page
+      *             breaks -- LINE SEQUENTIAL WRITE rejects them
+                    INSPECT TRUNCATE-TARGET-RECORD
+                       REPLACING ALL X'0C' BY SPACE
+                    WRITE TRUNCATE-TARGET-RECORD
+              END-READ
+           END-PERFORM
+
+           CLOSE TRUNCATE-SOURCE-FILE
+           CLOSE TRUNCATE-TARGET-FILE
+
+           CALL 'CBL_DELETE_FILE' USING WS-TRUNC-SOURCE-NAME
+              RETURNING WS-TRUNC-RC
+           CALL 'CBL_RENAME_FILE' USING WS-TRUNC-TARGET-NAME
+              WS-TRUNC-SOURCE-NAME
+              RETURNING WS-TRUNC-RC
+           .
+
         200-HEADER-ROUTINE.
            
            ADD 1 TO WS-PAGE-NUMBER
@@ -250,7 +832,8 @@
 
            WRITE REPORT-RECORD FROM HEADING-ONE
                AFTER ADVANCING PAGE
-           
+           ADD 1 TO WS-DCR-LINES
+
            MOVE 1 TO PROPER-SPACING
            MOVE HEADING-TWO TO REPORT-RECORD 
            PERFORM 350-WRITE-A-LINE
@@ -272,40 +855,42 @@
 
         300-DATA-INPUT-ROUTINE.
 
-           EVALUATE TRUE
+           IF SKIPPING-TO-RESTART
+              IF WAREHOUSE-ID = WS-RESTART-WAREHOUSE-ID
+                 MOVE 'YES' TO WS-SEEN-RESTART-WAREHOUSE
+                 CONTINUE
+              ELSE
+                 IF SEEN-RESTART-WAREHOUSE
+                    MOVE 'NO' TO WS-SKIPPING-TO-RESTART
+                 ELSE
+                    CONTINUE
+                 END-IF
+              END-IF
+           END-IF
+
+           IF NOT SKIPPING-TO-RESTART
+            EVALUATE TRUE
                    WHEN FIRST-RECORD = 'YES'
                        MOVE 'NO' TO FIRST-RECORD
-                       MOVE WAREHOUSE-ID TO DF-WAREHOUSE-ID
-                       MOVE CANDY-ID TO DF-CANDY-ID
-                       
-                       EVALUATE TRUE
-                         WHEN VENDOR-ID = "A"
-                            MOVE "ATOMIC SWEETS" TO VTL-VENDOR-NAME
-                         WHEN VENDOR-ID = "B"
-                            MOVE "BOOZIE SWEETS" TO VTL-VENDOR-NAME
-                         WHEN VENDOR-ID = "N"
-                            MOVE "NELLIES SWEET SHOP" TO VTL-VENDOR-NAME 
-                         WHEN VENDOR-ID = "T"
-                            MOVE "TIGER TREATS" TO VTL-VENDOR-NAME
-                         WHEN OTHER
-                            STRING 
-                               "INVALID" DELIMITED BY " " 
-                               " " DELIMITED BY SIZE
-                               VENDOR-ID DELIMITED BY " "
-                               INTO VTL-VENDOR-NAME
-
-                        END-EVALUATE 
-
-                       PERFORM 375-PRINT-WAREHOUSE-HEADER
-                       PERFORM 450-PRINT-VENDOR-HEADER
-                       PERFORM 550-PRINT-CANDY-HEADER
+                       PERFORM 310-START-NEW-WAREHOUSE
 
-                   
-             
-            END-EVALUATE     
+                   WHEN WAREHOUSE-ID NOT = DF-WAREHOUSE-ID
+                       PERFORM 400-WAREHOUSE-BREAK
+                       PERFORM 310-START-NEW-WAREHOUSE
+
+                   WHEN VENDOR-ID NOT = DF-VENDOR-ID
+                       PERFORM 500-VENDOR-BREAK
+                       PERFORM 320-START-NEW-VENDOR
+
+                   WHEN CANDY-ID NOT = DF-CANDY-ID
+                       PERFORM 600-CANDY-BREAK
+                       PERFORM 330-START-NEW-CANDY
 
-            PERFORM VARYING SUB 
-                  FROM 1 BY 1 UNTIL SUB > 5
+            END-EVALUATE
+
+            IF CANDY-COUNT > 0 AND CANDY-COUNT NOT > 20
+               PERFORM VARYING SUB
+                     FROM 1 BY 1 UNTIL SUB > CANDY-COUNT
 
                MOVE CANDY-NAME(SUB) TO CANDY-NAME-TMP
                MOVE CANDY-TYPE(SUB) TO DL-CANDY-TYPE
@@ -332,30 +917,45 @@
                   WHEN BOX-SIZE(SUB) = " "
                       MOVE SPACES TO DL-BOX-SIZE
                   WHEN OTHER
-                      STRING 
-                         "BAD- " DELIMITED BY " " 
+                      STRING
+                         "BAD- " DELIMITED BY " "
                          " " DELIMITED BY SIZE
                          BOX-SIZE(SUB) DELIMITED BY " "
                          INTO DL-BOX-SIZE
 
+                      MOVE "BOX-SIZE" TO EL-FIELD-NAME
+                      MOVE BOX-SIZE(SUB) TO EL-BAD-VALUE
+                      PERFORM 395-WRITE-EXCEPTION-LINE
+
                 END-EVALUATE
 
 
                 IF CASES-IN-STOCK(SUB) IS NUMERIC
                    MOVE CASES-IN-STOCK(SUB) TO DL-CASES-IN-STOCK,
-                   DF-CASES-IN-STOCK 
-                
-                ELSE 
+                   DF-CASES-IN-STOCK
+
+                   IF DF-CASES-IN-STOCK < WS-REORDER-THRESHOLD
+                      PERFORM 398-WRITE-REORDER-LINE
+                   END-IF
+
+                ELSE
                    MOVE '000' TO DF-CASES-IN-STOCK,DL-CASES-IN-STOCK
 
-                   
+                   MOVE "CASES-IN-STOCK" TO EL-FIELD-NAME
+                   MOVE CASES-IN-STOCK-X(SUB) TO EL-BAD-VALUE
+                   PERFORM 395-WRITE-EXCEPTION-LINE
+
                END-IF
 
                IF PURCHASE-PRICE(SUB) IS NUMERIC
-                   MOVE PURCHASE-PRICE(SUB) TO DF-PURCHASE-PRICE       
-               ELSE 
+                   MOVE PURCHASE-PRICE(SUB) TO DF-PURCHASE-PRICE
+               ELSE
                    MOVE ZEROES TO DF-PURCHASE-PRICE
-                   
+
+                   MOVE "PURCHASE-PRICE" TO EL-FIELD-NAME
+                   MOVE PURCHASE-PRICE-X(SUB) TO EL-BAD-VALUE
+                   PERFORM 395-WRITE-EXCEPTION-LINE
+
                END-IF
                 
                 MULTIPLY DF-CASES-IN-STOCK BY DF-PURCHASE-PRICE
@@ -363,20 +963,57 @@
 
                 ADD TOTAL-PRICE-TMP TO TF-TOTAL-WAREHOUSE,
                 TF-TOTAL-VENDOR, TF-TOTAL-CANDY, GRAND-TOTAL-TMP
-            
+
+                MOVE CANDY-NAME-TMP TO CSV-CANDY-NAME
+                MOVE BOX-SIZE(SUB) TO CSV-BOX-SIZE
+                MOVE CANDY-TYPE(SUB) TO CSV-CANDY-TYPE
+                MOVE DF-CASES-IN-STOCK TO CSV-CASES-IN-STOCK
+                MOVE DF-PURCHASE-PRICE TO CSV-PURCHASE-PRICE
+                MOVE TOTAL-PRICE-TMP TO CSV-EXTENDED-COST
+                PERFORM 397-WRITE-CSV-LINE
+
 
             MOVE DETAIL-LINE TO REPORT-RECORD
             PERFORM 350-WRITE-A-LINE
             MOVE 1 TO PROPER-SPACING
-            
-            END-PERFORM
+
+               END-PERFORM
+            ELSE
+               MOVE "CANDY-COUNT" TO EL-FIELD-NAME
+               MOVE CANDY-COUNT TO EL-BAD-VALUE
+               PERFORM 395-WRITE-EXCEPTION-LINE
+            END-IF
+           END-IF
 
         .
 
+        310-START-NEW-WAREHOUSE.
+
+           MOVE WAREHOUSE-ID TO DF-WAREHOUSE-ID
+           PERFORM 375-PRINT-WAREHOUSE-HEADER
+           PERFORM 320-START-NEW-VENDOR
+           .
+
+        320-START-NEW-VENDOR.
+
+           MOVE VENDOR-ID TO DF-VENDOR-ID
+           PERFORM 380-LOOKUP-VENDOR-NAME
+           MOVE VENDOR-NAME-TMP TO VTL-VENDOR-NAME
+           PERFORM 450-PRINT-VENDOR-HEADER
+           PERFORM 330-START-NEW-CANDY
+           .
+
+        330-START-NEW-CANDY.
+
+           MOVE CANDY-ID TO DF-CANDY-ID
+           PERFORM 550-PRINT-CANDY-HEADER
+           .
+
         350-WRITE-A-LINE.
 
            WRITE REPORT-RECORD
                AFTER ADVANCING PROPER-SPACING
+           ADD PROPER-SPACING TO WS-DCR-LINES
            .
        
        375-PRINT-WAREHOUSE-HEADER.
@@ -385,9 +1022,116 @@
           MOVE WAREHOUSE-ID TO DF-WAREHOUSE-ID
           WRITE REPORT-RECORD FROM HEADING-THREE
                AFTER ADVANCING 2 LINES
+          ADD 2 TO WS-DCR-LINES
 
        .
 
+       380-LOOKUP-VENDOR-NAME.
+
+          MOVE SPACES TO VENDOR-NAME-TMP
+          IF VT-ENTRY-COUNT = 0
+             STRING
+                "INVALID -" DELIMITED BY SIZE
+                " " DELIMITED BY SIZE
+                DF-VENDOR-ID DELIMITED BY " "
+                INTO VENDOR-NAME-TMP
+          ELSE
+             SET VT-IDX TO 1
+             SEARCH VENDOR-TABLE-ENTRY
+                AT END
+                   STRING
+                      "INVALID -" DELIMITED BY SIZE
+                      " " DELIMITED BY SIZE
+                      DF-VENDOR-ID DELIMITED BY " "
+                      INTO VENDOR-NAME-TMP
+                WHEN VT-VENDOR-ID (VT-IDX) = DF-VENDOR-ID
+                   MOVE VT-VENDOR-NAME (VT-IDX) TO VENDOR-NAME-TMP
+             END-SEARCH
+          END-IF
+          .
+
+       390-WRITE-TREND-LINE.
+
+          MOVE 'NO' TO WS-TREND-FOUND
+          MOVE ZEROS TO WS-TREND-PRIOR-TOTAL
+          IF PT-ENTRY-COUNT NOT = 0
+             SET PT-IDX TO 1
+             SEARCH PRIOR-TOTAL-ENTRY
+                AT END
+                   CONTINUE
+                WHEN PT-LEVEL (PT-IDX) = WS-TREND-LEVEL
+                     AND PT-KEY (PT-IDX) = WS-TREND-KEY
+                   MOVE 'YES' TO WS-TREND-FOUND
+                   MOVE PT-TOTAL (PT-IDX) TO WS-TREND-PRIOR-TOTAL
+             END-SEARCH
+          END-IF
+
+          MOVE WS-TREND-LABEL TO TDL-LABEL
+          MOVE WS-TREND-KEY TO TDL-KEY
+          MOVE WS-TREND-CURRENT-TOTAL TO TDL-CURRENT-TOTAL
+          MOVE WS-TREND-PRIOR-TOTAL TO TDL-PRIOR-TOTAL
+
+          EVALUATE TRUE
+             WHEN NOT TREND-PRIOR-FOUND
+                MOVE 'NEW' TO TDL-TREND
+             WHEN WS-TREND-CURRENT-TOTAL > WS-TREND-PRIOR-TOTAL
+                MOVE 'UP' TO TDL-TREND
+             WHEN WS-TREND-CURRENT-TOTAL < WS-TREND-PRIOR-TOTAL
+                MOVE 'DOWN' TO TDL-TREND
+             WHEN OTHER
+                MOVE 'FLAT' TO TDL-TREND
+          END-EVALUATE
+
+          WRITE TREND-REPORT-RECORD FROM TREND-DETAIL-LINE
+               AFTER ADVANCING 1 LINE
+          ADD 1 TO WS-TREND-LINES
+
+          MOVE WS-DATE TO HIST-RUN-DATE
+          MOVE WS-TREND-LEVEL TO HIST-LEVEL
+          MOVE WS-TREND-KEY TO HIST-KEY
+          MOVE WS-TREND-CURRENT-TOTAL TO HIST-TOTAL
+          WRITE HISTORY-RECORD
+          .
+
+       395-WRITE-EXCEPTION-LINE.
+
+          MOVE WAREHOUSE-ID TO EL-WAREHOUSE-ID
+          MOVE VENDOR-ID TO EL-VENDOR-ID
+          MOVE CANDY-ID TO EL-CANDY-ID
+          MOVE EXCEPTION-DETAIL-LINE TO EXCEPTION-REPORT-RECORD
+          WRITE EXCEPTION-REPORT-RECORD
+          ADD 1 TO WS-EXC-LINES
+          .
+
+       397-WRITE-CSV-LINE.
+
+          MOVE WAREHOUSE-ID TO CSV-WAREHOUSE-ID
+          MOVE VENDOR-ID TO CSV-VENDOR-ID
+          MOVE CANDY-ID TO CSV-CANDY-ID
+          MOVE CSV-DETAIL-LINE TO CSV-EXTRACT-RECORD
+          WRITE CSV-EXTRACT-RECORD
+          ADD 1 TO WS-CSV-LINES
+          .
+
+       398-WRITE-REORDER-LINE.
+
+      *  low-stock candidates are accumulated here and written to
+      *  REORDER-REPORT grouped by vendor, across all warehouses, in
+      *  770-WRITE-REORDER-REPORT at end of job -- the candidate file
+      *  makes that accumulator durable across a restart, the same
+      *  way TREND-HISTORY-FILE makes PRIOR-TOTAL-ENTRY durable
+          MOVE VENDOR-ID TO RCR-VENDOR-ID
+          MOVE WAREHOUSE-ID TO RCR-WAREHOUSE-ID
+          MOVE CANDY-ID TO RCR-CANDY-ID
+          MOVE CANDY-NAME-TMP TO RCR-CANDY-NAME
+          MOVE DF-CASES-IN-STOCK TO RCR-CASES-IN-STOCK
+
+          PERFORM 169-ADD-REORDER-CANDIDATE
+
+          WRITE REORDER-CANDIDATE-RECORD
+          ADD 1 TO WS-RCAND-LINES
+          .
+
 
        400-WAREHOUSE-BREAK.
 
@@ -399,20 +1143,60 @@
           PERFORM 500-VENDOR-BREAK
           MOVE WAREHOUSE-TOTAL-LINE TO REPORT-RECORD
           PERFORM 350-WRITE-A-LINE
-         
+
+          MOVE WAREHOUSE-TOTAL-LINE TO EXEC-SUMMARY-REPORT-RECORD
+          WRITE EXEC-SUMMARY-REPORT-RECORD
+               AFTER ADVANCING 2 LINES
+          ADD 2 TO WS-EXECSUM-LINES
+
+          PERFORM 430-RECORD-WAREHOUSE-TREND
+          PERFORM 420-WRITE-CHECKPOINT
+
           MOVE ZEROS TO TF-TOTAL-WAREHOUSE
-           
+
 
           PERFORM 200-HEADER-ROUTINE
 
        .
 
+       420-WRITE-CHECKPOINT.
+
+          MOVE DF-WAREHOUSE-ID TO CKPT-WAREHOUSE-ID
+          MOVE DF-VENDOR-ID TO CKPT-VENDOR-ID
+          MOVE DF-CANDY-ID TO CKPT-CANDY-ID
+          MOVE TF-TOTAL-WAREHOUSE TO CKPT-TOTAL-WAREHOUSE
+          MOVE GRAND-TOTAL-TMP TO CKPT-GRAND-TOTAL
+          MOVE WS-DCR-LINES TO CKPT-DCR-LINES
+          MOVE WS-EXC-LINES TO CKPT-EXC-LINES
+          MOVE WS-CSV-LINES TO CKPT-CSV-LINES
+          MOVE WS-REORDER-LINES TO CKPT-REORDER-LINES
+          MOVE WS-EXECSUM-LINES TO CKPT-EXECSUM-LINES
+          MOVE WS-TREND-LINES TO CKPT-TREND-LINES
+          MOVE WS-RCAND-LINES TO CKPT-RCAND-LINES
+
+          OPEN OUTPUT RESTART-CHECKPOINT-FILE
+          WRITE CHECKPOINT-RECORD
+          CLOSE RESTART-CHECKPOINT-FILE
+
+       .
+
+       430-RECORD-WAREHOUSE-TREND.
+
+          MOVE 'W' TO WS-TREND-LEVEL
+          MOVE SPACES TO WS-TREND-KEY
+          MOVE DF-WAREHOUSE-ID TO WS-TREND-KEY (1:4)
+          MOVE 'WAREHOUSE' TO WS-TREND-LABEL
+          MOVE TF-TOTAL-WAREHOUSE TO WS-TREND-CURRENT-TOTAL
+          PERFORM 390-WRITE-TREND-LINE
+          .
+
        450-PRINT-VENDOR-HEADER.
 
           MOVE VTL-VENDOR-NAME TO VENDOR-HEADER
           MOVE VENDOR-ID TO DF-VENDOR-ID
           WRITE REPORT-RECORD FROM HEADING-FOUR
                AFTER ADVANCING 2 LINES
+          ADD 2 TO WS-DCR-LINES
 
        .
 
@@ -420,34 +1204,36 @@
        500-VENDOR-BREAK.
 
           MOVE TF-TOTAL-VENDOR TO VTL-TOTAL-COST
-          EVALUATE TRUE
-                         WHEN VENDOR-ID = "A"
-                            MOVE "ATOMIC SWEETS" TO VENDOR-NAME-TMP
-                         WHEN VENDOR-ID = "B"
-                            MOVE "BOOZIE SWEETS" TO VENDOR-NAME-TMP
-                         WHEN VENDOR-ID = "N"
-                            MOVE "NELLIES SWEET SHOP" TO VENDOR-NAME-TMP 
-                         WHEN VENDOR-ID = "T"
-                            MOVE "TIGER TREATS" TO VENDOR-NAME-TMP
-                         WHEN OTHER
-                            STRING 
-                               "INVALID -" DELIMITED BY " " 
-                               " " DELIMITED BY SIZE
-                               VENDOR-ID DELIMITED BY " "
-                               INTO VENDOR-NAME-TMP
-
-                        END-EVALUATE 
+          PERFORM 380-LOOKUP-VENDOR-NAME
 
           MOVE 2 TO PROPER-SPACING
           PERFORM 600-CANDY-BREAK
           MOVE VENDOR-TOTAL-LINE TO REPORT-RECORD
           PERFORM 350-WRITE-A-LINE
+
+          MOVE VENDOR-TOTAL-LINE TO EXEC-SUMMARY-REPORT-RECORD
+          WRITE EXEC-SUMMARY-REPORT-RECORD
+               AFTER ADVANCING 1 LINE
+          ADD 1 TO WS-EXECSUM-LINES
+
           MOVE VENDOR-NAME-TMP TO VTL-VENDOR-NAME
 
-          
+          PERFORM 530-RECORD-VENDOR-TREND
+
           MOVE ZEROS TO TF-TOTAL-VENDOR
-          
 
+
+          .
+
+       530-RECORD-VENDOR-TREND.
+
+          MOVE 'V' TO WS-TREND-LEVEL
+          MOVE SPACES TO WS-TREND-KEY
+          MOVE DF-WAREHOUSE-ID TO WS-TREND-KEY (1:4)
+          MOVE DF-VENDOR-ID TO WS-TREND-KEY (5:1)
+          MOVE 'VENDOR' TO WS-TREND-LABEL
+          MOVE TF-TOTAL-VENDOR TO WS-TREND-CURRENT-TOTAL
+          PERFORM 390-WRITE-TREND-LINE
           .
 
 
@@ -456,8 +1242,10 @@
           MOVE CANDY-ID TO CANDY-HEADER
           WRITE REPORT-RECORD FROM HEADING-FIVE
                AFTER ADVANCING 2 LINES
+          ADD 2 TO WS-DCR-LINES
           WRITE REPORT-RECORD FROM HEADING-SIX
                AFTER ADVANCING 2 LINES
+          ADD 2 TO WS-DCR-LINES
 
        .
 
@@ -486,15 +1274,80 @@
           PERFORM 500-VENDOR-BREAK
           MOVE WAREHOUSE-TOTAL-LINE TO REPORT-RECORD
           PERFORM 350-WRITE-A-LINE
-         
+
+          MOVE WAREHOUSE-TOTAL-LINE TO EXEC-SUMMARY-REPORT-RECORD
+          WRITE EXEC-SUMMARY-REPORT-RECORD
+               AFTER ADVANCING 2 LINES
+          ADD 2 TO WS-EXECSUM-LINES
+
+          PERFORM 430-RECORD-WAREHOUSE-TREND
+
           MOVE ZEROS TO TF-TOTAL-WAREHOUSE
-           
+
 
        .
        700-END-OF-JOB-ROUTINE.
 
           PERFORM 650-GRAND-TOTAL-BREAK
           PERFORM 750-GRAND-TOTAL-ROUTINE
+          PERFORM 770-WRITE-REORDER-REPORT
+          PERFORM 780-CLEAR-CHECKPOINT
+
+          .
+
+       770-WRITE-REORDER-REPORT.
+
+      *  one vendor section per distinct vendor, covering every
+      *  warehouse's low-stock candidates for that vendor, so
+      *  purchasing sees one consolidated list per vendor to call
+          IF RC-ENTRY-COUNT > 0
+             PERFORM VARYING WS-RC-OUTER-IDX FROM 1 BY 1
+                   UNTIL WS-RC-OUTER-IDX > RC-ENTRY-COUNT
+
+                IF NOT RC-IS-EMITTED (WS-RC-OUTER-IDX)
+                   MOVE RC-VENDOR-ID (WS-RC-OUTER-IDX) TO DF-VENDOR-ID
+                   PERFORM 380-LOOKUP-VENDOR-NAME
+                   MOVE VENDOR-NAME-TMP TO RVH-VENDOR-NAME
+                   WRITE REORDER-REPORT-RECORD
+                      FROM REORDER-VENDOR-HEADER-LINE
+                         AFTER ADVANCING 2 LINES
+                   ADD 2 TO WS-REORDER-LINES
+
+                   PERFORM VARYING WS-RC-INNER-IDX
+                         FROM WS-RC-OUTER-IDX BY 1
+                         UNTIL WS-RC-INNER-IDX > RC-ENTRY-COUNT
+                      IF NOT RC-IS-EMITTED (WS-RC-INNER-IDX)
+                            AND RC-VENDOR-ID (WS-RC-INNER-IDX)
+                               = RC-VENDOR-ID (WS-RC-OUTER-IDX)
+                         MOVE RC-WAREHOUSE-ID (WS-RC-INNER-IDX)
+                            TO RL-WAREHOUSE-ID
+                         MOVE RC-CANDY-ID (WS-RC-INNER-IDX)
+                            TO RL-CANDY-ID
+                         MOVE RC-CANDY-NAME (WS-RC-INNER-IDX)
+                            TO RL-CANDY-NAME
+                         MOVE RC-CASES-IN-STOCK (WS-RC-INNER-IDX)
+                            TO RL-CASES-IN-STOCK
+                         WRITE REORDER-REPORT-RECORD
+                            FROM REORDER-DETAIL-LINE
+                               AFTER ADVANCING 1 LINE
+                         ADD 1 TO WS-REORDER-LINES
+                         MOVE 'Y' TO RC-EMITTED (WS-RC-INNER-IDX)
+                      END-IF
+                   END-PERFORM
+                END-IF
+
+             END-PERFORM
+          END-IF
+          .
+
+       780-CLEAR-CHECKPOINT.
+
+          OPEN OUTPUT RESTART-CHECKPOINT-FILE
+          CLOSE RESTART-CHECKPOINT-FILE
+
+          CLOSE REORDER-CANDIDATE-FILE
+          OPEN OUTPUT REORDER-CANDIDATE-FILE
+          CLOSE REORDER-CANDIDATE-FILE
 
           .
 
@@ -503,8 +1356,26 @@
           MOVE GRAND-TOTAL-TMP TO GTL-TOTAL-COST
           WRITE REPORT-RECORD FROM GRAND-TOTAL-LINE
                AFTER ADVANCING 3 LINES
+          ADD 3 TO WS-DCR-LINES
+
+          MOVE GRAND-TOTAL-LINE TO EXEC-SUMMARY-REPORT-RECORD
+          WRITE EXEC-SUMMARY-REPORT-RECORD
+               AFTER ADVANCING 3 LINES
+          ADD 3 TO WS-EXECSUM-LINES
+
+          PERFORM 760-RECORD-GRAND-TREND
        .
 
+       760-RECORD-GRAND-TREND.
+
+          MOVE 'G' TO WS-TREND-LEVEL
+          MOVE SPACES TO WS-TREND-KEY
+          MOVE 'GRAND TOTAL' TO WS-TREND-KEY (1:11)
+          MOVE 'GRAND TOTAL' TO WS-TREND-LABEL
+          MOVE GRAND-TOTAL-TMP TO WS-TREND-CURRENT-TOTAL
+          PERFORM 390-WRITE-TREND-LINE
+          .
+
 
        800-END-OF-FILE-ROUTINE.
 
@@ -512,6 +1383,12 @@
 
            CLOSE CANDY-RECORD-FILE
                DETAILED-CANDY-REPORT
+               CANDY-EXCEPTION-REPORT
+               CANDY-CSV-EXTRACT
+               REORDER-REPORT
+               EXEC-SUMMARY-REPORT
+               TREND-HISTORY-FILE
+               TREND-COMPARISON-REPORT
            STOP RUN
            .
 
